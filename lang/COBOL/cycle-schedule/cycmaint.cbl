@@ -0,0 +1,474 @@
+      ******************************************************************
+      * CYCMAINT - ONLINE CYCLE-COUNT MAINTENANCE TRANSACTION
+      *
+      * LETS THE OVERNIGHT SUPERVISOR VIEW AND CHANGE A DAYS CYCLE
+      * COUNT WITHOUT FTPING A FILE BY HAND.  AT A SITE THAT HAS NOT
+      * SET UP NAMED REGIONS, THIS UPDATES THE SINGLE CYCCTL CONTROL
+      * RECORD (THE SAME RECORD LOOP-1p5-NOADV-GOTO READS AT START OF
+      * RUN WHEN NO CYCRGN DRIVER FILE IS PRESENT).  AT A SITE THAT
+      * HAS ADOPTED NAMED REGIONS, THE SUPERVISOR IS PROMPTED FOR A
+      * REGION CODE AND THE MATCHING CYCRGN DRIVER RECORD IS UPDATED
+      * INSTEAD, SO THE ONLINE TRANSACTION ACTUALLY CHANGES THE
+      * RECORD THE NEXT GENERATION RUN WILL READ.  OLD AND NEW VALUES
+      * ARE LOGGED TO CYCMAUD FOR AUDIT.  TRANSACTION ID CYCM.
+      *
+      * CYCCTL AND CYCRGN ARE SEQUENTIAL PARAMETER FILES, NOT VSAM
+      * DATASETS, SO THEY ARE ACCESSED HERE WITH ORDINARY COBOL
+      * SEQUENTIAL I-O (OPEN I-O / REWRITE) RATHER THAN EXEC CICS
+      * FILE CONTROL - THE SAME WAY THE OVERNIGHT BATCH JOB READS
+      * THEM.  ONLY THE TERMINAL CONVERSATION USES CICS COMMAND
+      * LEVEL.  EACH FILE IS OPENED ONLY LONG ENOUGH TO READ OR
+      * REWRITE ITS RECORD - NOT HELD OPEN ACROSS THE SEND/RECEIVE
+      * TERMINAL WAIT - SO THE OVERNIGHT BATCH JOB IS NEVER LOCKED
+      * OUT WHILE A SUPERVISOR IS SITTING AT THE TERMINAL.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL PROGRAM.
+      *   2026-08-09  RJS  ADDED A PER-REGION MAINTENANCE PATH SO
+      *                    SITES RUNNING NAMED REGIONS (CYCRGN) ARE
+      *                    UPDATED THROUGH THIS TRANSACTION INSTEAD
+      *                    OF SILENTLY UPDATING A CYCCTL RECORD THE
+      *                    GENERATION RUN NO LONGER READS.  A REGION
+      *                    CODE THAT ISN'T ON CYCRGN IS REJECTED
+      *                    WITHOUT TOUCHING ANY FILE.  CYCCTL AND
+      *                    CYCRGN ARE NOW ALSO CLOSED IMMEDIATELY
+      *                    AFTER THE CURRENT VALUE IS READ AND
+      *                    REOPENED I-O ONLY JUST BEFORE THE
+      *                    REWRITE, INSTEAD OF BEING HELD OPEN FOR
+      *                    THE WHOLE TERMINAL CONVERSATION.  THE
+      *                    RECEIVE OF THE NEW COUNT NOW CLEARS ITS
+      *                    INPUT AREA FIRST AND RIGHT-JUSTIFIES A
+      *                    SINGLE-DIGIT ENTRY INSTEAD OF TRUSTING
+      *                    WHATEVER WAS LEFT IN THE SECOND BYTE.
+      *   2026-08-09  RJS  9000-ABEND-EXIT NOW ABENDS THE TASK WITH
+      *                    EXEC CICS ABEND INSTEAD OF MOVING A
+      *                    RETURN-CODE AND ISSUING STOP RUN, WHICH
+      *                    WOULD HAVE TAKEN DOWN THE WHOLE CICS
+      *                    REGION'S TASK MANAGEMENT INSTEAD OF JUST
+      *                    THIS TRANSACTION.  5000-WRITE-AUDIT-RECORD
+      *                    NOW CHECKS CYC-MAUD-STATUS AFTER THE OPEN
+      *                    FALLBACK AND AFTER THE WRITE, THE SAME AS
+      *                    EVERY OTHER FILE OPERATION IN THIS PROGRAM,
+      *                    INSTEAD OF SILENTLY CONTINUING IF THE
+      *                    AUDIT RECORD NEVER MADE IT TO CYCMAUD.  A
+      *                    CYCLE COUNT OF 99 IS NO LONGER ACCEPTED ON
+      *                    THIS SCREEN - IT WOULD WRAP CYC-I IN
+      *                    LOOP-1p5-NOADV-GOTO ON ITS FINAL INCREMENT
+      *                    AND LOOP THE GENERATION RUN FOREVER.
+      ******************************************************************
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CYCMAINT.
+        AUTHOR. R J SHAUGHNESSY.
+        INSTALLATION. SETTLEMENT OPERATIONS - CYCLE CONTROL.
+        DATE-WRITTEN. 2026-08-09.
+        DATE-COMPILED.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CYCCTL-FILE ASSIGN TO "CYCCTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-CTL-STATUS.
+            SELECT CYCRGN-FILE ASSIGN TO "CYCRGN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-RGN-STATUS.
+            SELECT CYCMAUD-FILE ASSIGN TO "CYCMAUD"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-MAUD-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CYCCTL-FILE
+                RECORDING MODE IS F.
+            COPY CYCCTL.
+        FD  CYCRGN-FILE
+                RECORDING MODE IS F.
+            COPY CYCRGN.
+        FD  CYCMAUD-FILE
+                RECORDING MODE IS F.
+            COPY CYCMAUD.
+
+        WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      * CURRENT / NEW CONTROL VALUES AND FILE STATUS
+      *-----------------------------------------------------------------
+        01  CYCM-VALUES.
+            05  CYCM-OLD-VALUE          PIC 9(02)      VALUE ZERO.
+            05  CYCM-NEW-VALUE          PIC 9(02)      VALUE ZERO.
+        01  CYC-FILE-STATUSES.
+            05  CYC-CTL-STATUS          PIC X(02)      VALUE SPACES.
+                88  CYC-CTL-OK                         VALUE "00".
+            05  CYC-RGN-STATUS          PIC X(02)      VALUE SPACES.
+                88  CYC-RGN-OK                         VALUE "00".
+                88  CYC-RGN-NOTFOUND                   VALUE "35".
+            05  CYC-MAUD-STATUS         PIC X(02)      VALUE SPACES.
+                88  CYC-MAUD-OK                        VALUE "00".
+
+      *-----------------------------------------------------------------
+      * REGION-MODE SWITCHES AND THE REGION CODE BEING MAINTAINED
+      *-----------------------------------------------------------------
+        01  CYCM-SWITCHES.
+            05  CYCM-REGION-MODE-SW     PIC X          VALUE "N".
+                88  CYCM-REGION-MODE                   VALUE "Y".
+            05  CYCM-REGION-FOUND-SW    PIC X          VALUE "N".
+                88  CYCM-REGION-FOUND                  VALUE "Y".
+            05  CYCM-RGNFILE-EOF-SW     PIC X          VALUE "N".
+                88  CYCM-RGNFILE-EOF                   VALUE "Y".
+            05  CYCM-RGNFILE-DONE-SW    PIC X          VALUE "N".
+                88  CYCM-RGNFILE-DONE                  VALUE "Y".
+        01  CYCM-REGION-CODE            PIC X(03)      VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * TERMINAL SCREEN TEXT AND CICS COMMAND WORK AREAS
+      *-----------------------------------------------------------------
+        01  CYCM-REGION-PROMPT-TEXT     PIC X(40)
+                VALUE "ENTER REGION CODE: ".
+        01  CYCM-REGION-PROMPT-LEN  PIC S9(04) COMP VALUE +40.
+
+        01  CYCM-REGION-INPUT-AREA      PIC X(03).
+        01  CYCM-REGION-RECEIVE-LEN PIC S9(04) COMP VALUE +3.
+
+        01  CYCM-REGION-NOTFOUND-TEXT   PIC X(40)
+                VALUE "REGION CODE NOT FOUND ON CYCRGN FILE".
+        01  CYCM-REGION-NOTFOUND-LEN PIC S9(04) COMP VALUE +40.
+
+        01  CYCM-SCREEN-TEXT.
+            05  FILLER                  PIC X(08)
+                    VALUE "REGION: ".
+            05  CYCM-DISPLAY-REGION     PIC X(03).
+            05  FILLER                  PIC X(22)
+                    VALUE "   CURRENT COUNT: ".
+            05  CYCM-DISPLAY-COUNT      PIC Z9.
+            05  FILLER                  PIC X(28)
+                    VALUE " NEW COUNT (1-98): ".
+        01  CYCM-SCREEN-LEN         PIC S9(04) COMP VALUE +63.
+
+        01  CYCM-INPUT-AREA         PIC X(02).
+        01  CYCM-RECEIVE-LEN        PIC S9(04) COMP VALUE +2.
+
+        01  CYCM-ERROR-TEXT.
+            05  FILLER                  PIC X(40)
+                    VALUE "CYCLE COUNT MUST BE 1 THRU 98 - ".
+            05  FILLER                  PIC X(20)
+                    VALUE "NOT UPDATED".
+        01  CYCM-ERROR-LEN          PIC S9(04) COMP VALUE +60.
+
+      *-----------------------------------------------------------------
+      * AUDIT FIELDS FOR THE CYCMAUD LOG OF ONLINE CHANGES
+      *-----------------------------------------------------------------
+        01  CYCM-USERID              PIC X(08)      VALUE SPACES.
+        01  CYCM-CURRENT-DATETIME    PIC X(21).
+        01  CYCM-CURRENT-DATETIME-R REDEFINES
+                CYCM-CURRENT-DATETIME.
+            05  CYCM-CDT-DATE           PIC 9(08).
+            05  CYCM-CDT-TIME           PIC 9(08).
+            05  FILLER                  PIC X(05).
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+            IF CYCM-REGION-MODE
+                PERFORM 2100-SEND-REGION-PROMPT THRU 2100-EXIT
+                PERFORM 3100-RECEIVE-REGION-CODE THRU 3100-EXIT
+                PERFORM 1500-LOOKUP-REGION-VALUE THRU 1500-EXIT
+                IF NOT CYCM-REGION-FOUND
+                    GO TO 0000-RETURN-EXIT
+                END-IF
+            END-IF.
+            PERFORM 2000-SEND-CURRENT-VALUE THRU 2000-EXIT.
+            PERFORM 3000-RECEIVE-NEW-VALUE THRU 3000-EXIT.
+            PERFORM 4000-UPDATE-CONTROL-FILE THRU 4000-EXIT.
+        0000-RETURN-EXIT.
+            EXEC CICS
+                RETURN
+            END-EXEC.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - DECIDE WHETHER THIS SITE IS RUNNING NAMED
+      * REGIONS (CYCRGN PRESENT) OR THE ORIGINAL SINGLE-RECORD CYCCTL
+      * CONTROL FILE, AND PICK UP TODAYS CURRENT VALUE FOR THE
+      * SINGLE-RECORD CASE.  THE REGION-MODE CASE PICKS UP ITS
+      * CURRENT VALUE LATER, ONCE THE SUPERVISOR HAS ENTERED A
+      * REGION CODE (SEE 1500-LOOKUP-REGION-VALUE).
+      *-----------------------------------------------------------------
+        1000-INITIALIZE.
+            MOVE "N" TO CYCM-REGION-MODE-SW.
+            OPEN INPUT CYCRGN-FILE.
+            IF CYC-RGN-OK
+                SET CYCM-REGION-MODE TO TRUE
+                CLOSE CYCRGN-FILE
+            ELSE
+                IF NOT CYC-RGN-NOTFOUND
+                    DISPLAY "CYCRGN OPEN FAILED " CYC-RGN-STATUS
+                    GO TO 9000-ABEND-EXIT
+                END-IF
+            END-IF.
+            IF NOT CYCM-REGION-MODE
+                PERFORM 1100-LOAD-CONTROL-VALUE THRU 1100-EXIT
+            END-IF.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 1100-LOAD-CONTROL-VALUE - SINGLE-RECORD SITE: PICK UP TODAYS
+      * CURRENT CYCLE COUNT FROM CYCCTL.  MISSING FILE MEANS THE
+      * CONTROL RECORD HAS NEVER BEEN SET UP, SO START FROM ZERO.
+      * CYCCTL IS CLOSED AGAIN IMMEDIATELY - IT IS REOPENED I-O ONLY
+      * WHEN THE REWRITE IS ACTUALLY READY IN 4200-REWRITE-CONTROL-
+      * VALUE, SO IT ISN'T HELD OPEN ACROSS THE TERMINAL CONVERSATION.
+      *-----------------------------------------------------------------
+        1100-LOAD-CONTROL-VALUE.
+            OPEN I-O CYCCTL-FILE.
+            IF NOT CYC-CTL-OK
+                OPEN OUTPUT CYCCTL-FILE
+                MOVE SPACES TO CYCCTL-RECORD
+                MOVE ZERO TO CYC-CTL-COUNT
+                WRITE CYCCTL-RECORD
+                CLOSE CYCCTL-FILE
+                OPEN I-O CYCCTL-FILE
+            END-IF.
+            READ CYCCTL-FILE
+                AT END
+                    MOVE ZERO TO CYC-CTL-COUNT
+            END-READ.
+            MOVE CYC-CTL-COUNT TO CYCM-OLD-VALUE.
+            MOVE "ALL" TO CYCM-REGION-CODE.
+            CLOSE CYCCTL-FILE.
+        1100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 1500-LOOKUP-REGION-VALUE - REGION-MODE SITE: FIND THE
+      * SUPERVISOR'S REGION CODE ON CYCRGN AND PICK UP ITS CURRENT
+      * CYCLE COUNT.  A CODE NOT ON THE FILE IS REJECTED HERE, BEFORE
+      * ANY SCREEN ASKS FOR A NEW VALUE, SO A TYPO CAN NEVER UPDATE
+      * THE WRONG RECORD.  CYCRGN IS CLOSED AGAIN IMMEDIATELY - SEE
+      * 4100-REWRITE-REGION-VALUE FOR THE UPDATE ITSELF.
+      *-----------------------------------------------------------------
+        1500-LOOKUP-REGION-VALUE.
+            MOVE "N" TO CYCM-REGION-FOUND-SW.
+            MOVE "N" TO CYCM-RGNFILE-EOF-SW.
+            OPEN INPUT CYCRGN-FILE.
+            IF NOT CYC-RGN-OK
+                DISPLAY "CYCRGN OPEN FAILED " CYC-RGN-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            PERFORM 1510-READ-NEXT-REGION THRU 1510-EXIT
+                UNTIL CYCM-REGION-FOUND OR CYCM-RGNFILE-EOF.
+            CLOSE CYCRGN-FILE.
+            IF NOT CYCM-REGION-FOUND
+                EXEC CICS SEND TEXT
+                    FROM(CYCM-REGION-NOTFOUND-TEXT)
+                    LENGTH(CYCM-REGION-NOTFOUND-LEN)
+                    ERASE
+                END-EXEC
+            END-IF.
+        1500-EXIT.
+            EXIT.
+
+        1510-READ-NEXT-REGION.
+            READ CYCRGN-FILE
+                AT END
+                    SET CYCM-RGNFILE-EOF TO TRUE
+                    GO TO 1510-EXIT
+            END-READ.
+            IF CYC-RGN-CODE = CYCM-REGION-CODE
+                SET CYCM-REGION-FOUND TO TRUE
+                MOVE CYC-RGN-COUNT TO CYCM-OLD-VALUE
+            END-IF.
+        1510-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 2100-SEND-REGION-PROMPT - ASK THE SUPERVISOR WHICH REGION
+      * THEY WANT TO MAINTAIN.
+      *-----------------------------------------------------------------
+        2100-SEND-REGION-PROMPT.
+            EXEC CICS SEND TEXT
+                FROM(CYCM-REGION-PROMPT-TEXT)
+                LENGTH(CYCM-REGION-PROMPT-LEN)
+                ERASE
+            END-EXEC.
+        2100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 3100-RECEIVE-REGION-CODE - READ THE SUPERVISORS REGION CODE
+      * BACK FROM THE TERMINAL.  THE INPUT AREA IS CLEARED FIRST SO A
+      * SHORT ENTRY CAN'T PICK UP STRAY DATA FROM AN EARLIER SCREEN.
+      *-----------------------------------------------------------------
+        3100-RECEIVE-REGION-CODE.
+            MOVE SPACES TO CYCM-REGION-INPUT-AREA.
+            MOVE +3 TO CYCM-REGION-RECEIVE-LEN.
+            EXEC CICS RECEIVE
+                INTO(CYCM-REGION-INPUT-AREA)
+                LENGTH(CYCM-REGION-RECEIVE-LEN)
+            END-EXEC.
+            MOVE CYCM-REGION-INPUT-AREA TO CYCM-REGION-CODE.
+        3100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-SEND-CURRENT-VALUE - SHOW THE SUPERVISOR THE REGION AND
+      * ITS CURRENT COUNT AND PROMPT FOR A NEW ONE.  A SINGLE-RECORD
+      * SITE ALWAYS SHOWS REGION "ALL" (SEE 1100-LOAD-CONTROL-VALUE).
+      *-----------------------------------------------------------------
+        2000-SEND-CURRENT-VALUE.
+            MOVE CYCM-REGION-CODE TO CYCM-DISPLAY-REGION.
+            MOVE CYCM-OLD-VALUE TO CYCM-DISPLAY-COUNT.
+            EXEC CICS SEND TEXT
+                FROM(CYCM-SCREEN-TEXT)
+                LENGTH(CYCM-SCREEN-LEN)
+                ERASE
+            END-EXEC.
+        2000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-RECEIVE-NEW-VALUE - READ THE SUPERVISORS ENTRY BACK
+      * FROM THE TERMINAL.  THE INPUT AREA IS CLEARED FIRST SO A
+      * ONE-DIGIT ENTRY CAN'T COMBINE WITH A STRAY SECOND BYTE, AND A
+      * ONE-DIGIT RECEIVE LENGTH IS RIGHT-JUSTIFIED BEFORE IT IS
+      * MOVED TO THE NUMERIC NEW-VALUE FIELD.
+      *-----------------------------------------------------------------
+        3000-RECEIVE-NEW-VALUE.
+            MOVE SPACES TO CYCM-INPUT-AREA.
+            MOVE +2 TO CYCM-RECEIVE-LEN.
+            EXEC CICS RECEIVE
+                INTO(CYCM-INPUT-AREA)
+                LENGTH(CYCM-RECEIVE-LEN)
+            END-EXEC.
+            IF CYCM-RECEIVE-LEN = 1
+                MOVE CYCM-INPUT-AREA (1:1) TO CYCM-INPUT-AREA (2:1)
+                MOVE "0" TO CYCM-INPUT-AREA (1:1)
+            END-IF.
+            MOVE CYCM-INPUT-AREA TO CYCM-NEW-VALUE.
+        3000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 4000-UPDATE-CONTROL-FILE - VALIDATE, UPDATE THE CONTROL
+      * RECORD (CYCCTL OR THE MATCHED CYCRGN ENTRY), AND LOG THE
+      * CHANGE FOR AUDIT.  A BAD ENTRY LEAVES THE RECORD UNCHANGED.
+      * 99 IS REJECTED, NOT JUST VALUES OVER 99, SO THIS SCREEN CAN
+      * NEVER HAND THE GENERATION RUN A CYCLE COUNT THAT WOULD WRAP
+      * CYC-I ON ITS FINAL INCREMENT (SEE 2000-VALIDATE-CYCLE-COUNT
+      * IN LOOP-1p5-NOADV-GOTO).
+      *-----------------------------------------------------------------
+        4000-UPDATE-CONTROL-FILE.
+            IF CYCM-NEW-VALUE < 1 OR CYCM-NEW-VALUE > 98
+                EXEC CICS SEND TEXT
+                    FROM(CYCM-ERROR-TEXT)
+                    LENGTH(CYCM-ERROR-LEN)
+                    ERASE
+                END-EXEC
+                GO TO 4000-EXIT
+            END-IF.
+            IF CYCM-REGION-MODE
+                PERFORM 4100-REWRITE-REGION-VALUE THRU 4100-EXIT
+            ELSE
+                PERFORM 4200-REWRITE-CONTROL-VALUE THRU 4200-EXIT
+            END-IF.
+            PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT.
+        4000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 4100-REWRITE-REGION-VALUE - REOPEN CYCRGN I-O, FIND THE
+      * SUPERVISORS REGION AGAIN, AND REWRITE ITS CYCLE COUNT.
+      *-----------------------------------------------------------------
+        4100-REWRITE-REGION-VALUE.
+            MOVE "N" TO CYCM-RGNFILE-DONE-SW.
+            OPEN I-O CYCRGN-FILE.
+            IF NOT CYC-RGN-OK
+                DISPLAY "CYCRGN OPEN FAILED " CYC-RGN-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            PERFORM 4110-FIND-AND-REWRITE THRU 4110-EXIT
+                UNTIL CYCM-RGNFILE-DONE.
+            CLOSE CYCRGN-FILE.
+        4100-EXIT.
+            EXIT.
+
+        4110-FIND-AND-REWRITE.
+            READ CYCRGN-FILE
+                AT END
+                    SET CYCM-RGNFILE-DONE TO TRUE
+                    GO TO 4110-EXIT
+            END-READ.
+            IF CYC-RGN-CODE = CYCM-REGION-CODE
+                MOVE CYCM-NEW-VALUE TO CYC-RGN-COUNT
+                REWRITE CYCRGN-RECORD
+                SET CYCM-RGNFILE-DONE TO TRUE
+            END-IF.
+        4110-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 4200-REWRITE-CONTROL-VALUE - REOPEN CYCCTL I-O AND REWRITE
+      * ITS CYCLE COUNT.
+      *-----------------------------------------------------------------
+        4200-REWRITE-CONTROL-VALUE.
+            OPEN I-O CYCCTL-FILE.
+            IF NOT CYC-CTL-OK
+                DISPLAY "CYCCTL OPEN FAILED " CYC-CTL-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            READ CYCCTL-FILE
+                AT END
+                    MOVE ZERO TO CYC-CTL-COUNT
+            END-READ.
+            MOVE CYCM-NEW-VALUE TO CYC-CTL-COUNT.
+            REWRITE CYCCTL-RECORD.
+            CLOSE CYCCTL-FILE.
+        4200-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 5000-WRITE-AUDIT-RECORD - LOG THE REGION, OLD AND NEW CYCLE
+      * COUNT, WHO CHANGED IT, AND WHEN, TO THE RETAINED CYCMAUD FILE.
+      *-----------------------------------------------------------------
+        5000-WRITE-AUDIT-RECORD.
+            EXEC CICS ASSIGN
+                USERID(CYCM-USERID)
+            END-EXEC.
+            MOVE FUNCTION CURRENT-DATE TO CYCM-CURRENT-DATETIME.
+            MOVE SPACES TO CYCMAUD-RECORD.
+            MOVE CYCM-CDT-DATE TO CYC-MAUD-DATE.
+            MOVE CYCM-CDT-TIME TO CYC-MAUD-TIME.
+            MOVE CYCM-REGION-CODE TO CYC-MAUD-REGION.
+            MOVE CYCM-OLD-VALUE TO CYC-MAUD-OLD-VALUE.
+            MOVE CYCM-NEW-VALUE TO CYC-MAUD-NEW-VALUE.
+            MOVE CYCM-USERID TO CYC-MAUD-USERID.
+            OPEN EXTEND CYCMAUD-FILE.
+            IF NOT CYC-MAUD-OK
+                OPEN OUTPUT CYCMAUD-FILE
+                IF NOT CYC-MAUD-OK
+                    DISPLAY "CYCMAUD OPEN FAILED " CYC-MAUD-STATUS
+                    GO TO 9000-ABEND-EXIT
+                END-IF
+            END-IF.
+            WRITE CYCMAUD-RECORD.
+            IF NOT CYC-MAUD-OK
+                DISPLAY "CYCMAUD WRITE FAILED " CYC-MAUD-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            CLOSE CYCMAUD-FILE.
+        5000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-ABEND-EXIT - COMMON ERROR EXIT FOR FILE ERRORS.  THIS IS
+      * AN ONLINE CICS TRANSACTION, NOT A BATCH JOB - THERE IS NO JCL
+      * STEP TO GIVE A RETURN-CODE TO, AND STOP RUN WOULD TERMINATE
+      * THE WHOLE CICS REGION'S TASK MANAGEMENT, NOT JUST THIS
+      * TRANSACTION, SO THE TASK IS ABENDED THROUGH CICS INSTEAD.
+      *-----------------------------------------------------------------
+        9000-ABEND-EXIT.
+            EXEC CICS ABEND
+                ABCODE("CYCM")
+            END-EXEC.
+
+        END PROGRAM CYCMAINT.
