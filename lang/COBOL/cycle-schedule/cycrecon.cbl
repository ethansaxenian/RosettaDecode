@@ -0,0 +1,296 @@
+      ******************************************************************
+      * CYCRECON - CYCLE COMPLETION RECONCILIATION
+      *
+      * COMPARES THE CYCLES GENERATED BY LOOP-1p5-NOADV-GOTO (READ
+      * FROM CYCSEQ) AGAINST THE DOWNSTREAM CYCLE-COMPLETION FILE
+      * (CYCDONE) AND FLAGS ANY GENERATED CYCLE THAT NEVER SHOWED UP
+      * AS COMPLETED, WRITING A CYCLE RECONCILIATION EXCEPTION REPORT
+      * (CYCEXC) FOR THE MORNING REVIEW.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL PROGRAM.
+      ******************************************************************
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CYCRECON.
+        AUTHOR. R J SHAUGHNESSY.
+        INSTALLATION. SETTLEMENT OPERATIONS - CYCLE CONTROL.
+        DATE-WRITTEN. 2026-08-09.
+        DATE-COMPILED.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CYCSEQ-FILE ASSIGN TO "CYCSEQ"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-SEQ-STATUS.
+            SELECT CYCDONE-FILE ASSIGN TO "CYCDONE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-DONE-STATUS.
+            SELECT CYCEXC-FILE ASSIGN TO "CYCEXC"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-EXC-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CYCSEQ-FILE
+                RECORDING MODE IS F.
+            COPY CYCSEQ.
+        FD  CYCDONE-FILE
+                RECORDING MODE IS F.
+            COPY CYCDONE.
+        FD  CYCEXC-FILE
+                RECORDING MODE IS F.
+            COPY CYCEXC.
+
+        WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      * COMPLETION TABLE - EVERY COMPLETED CYCLE FROM CYCDONE, LOADED
+      * ONCE AT START OF RUN AND SEARCHED FOR EACH GENERATED CYCLE.
+      *-----------------------------------------------------------------
+        01  CYC-DONE-TABLE.
+            05  CYC-DONE-ENTRY OCCURS 999 TIMES.
+                10  CYC-DONE-TBL-REGION     PIC X(03).
+                10  CYC-DONE-TBL-CYCLE      PIC 9(02).
+        01  CYC-DONE-CTRS.
+            05  CYC-DONE-ENTRY-COUNT    PIC 9(03)      VALUE ZERO.
+            05  CYC-DONE-IDX            PIC 9(03)      VALUE ZERO.
+            05  CYC-DONE-FOUND-IDX      PIC 9(03)      VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * END-OF-FILE SWITCHES
+      *-----------------------------------------------------------------
+        01  CYC-RECON-SWITCHES.
+            05  CYC-DONE-EOF-SW         PIC X          VALUE "N".
+                88  CYC-DONE-EOF                       VALUE "Y".
+            05  CYC-SEQ-EOF-SW          PIC X          VALUE "N".
+                88  CYC-SEQ-EOF                        VALUE "Y".
+
+      *-----------------------------------------------------------------
+      * RECONCILIATION COUNTS AND REPORT DATE WORK AREAS
+      *-----------------------------------------------------------------
+        01  CYC-RECON-COUNTERS.
+            05  CYC-RECON-GEN-COUNT     PIC 9(05)      VALUE ZERO.
+            05  CYC-RECON-EXC-COUNT     PIC 9(05)      VALUE ZERO.
+        01  CYC-RECON-GEN-OUT        PIC ZZZZ9.
+        01  CYC-RECON-EXC-OUT        PIC ZZZZ9.
+        01  CYC-RECON-CYCLE-OUT      PIC Z9.
+
+        01  CYC-RECON-DATETIME       PIC X(21).
+        01  CYC-RECON-DATETIME-R REDEFINES
+                CYC-RECON-DATETIME.
+            05  CYC-RECON-CDT-DATE      PIC 9(08).
+            05  FILLER                  PIC X(13).
+        01  CYC-RECON-RUN-DATE       PIC 9(08)      VALUE ZERO.
+        01  CYC-RECON-RUN-DATE-R REDEFINES
+                CYC-RECON-RUN-DATE.
+            05  CYC-RECON-YYYY          PIC 9(04).
+            05  CYC-RECON-MM            PIC 9(02).
+            05  CYC-RECON-DD            PIC 9(02).
+        01  CYC-RECON-DATE-OUT       PIC X(10).
+
+      *-----------------------------------------------------------------
+      * FILE STATUS SWITCHES
+      *-----------------------------------------------------------------
+        01  CYC-FILE-STATUSES.
+            05  CYC-SEQ-STATUS          PIC X(02)      VALUE SPACES.
+                88  CYC-SEQ-OK                         VALUE "00".
+            05  CYC-DONE-STATUS         PIC X(02)      VALUE SPACES.
+                88  CYC-DONE-OK                        VALUE "00".
+                88  CYC-DONE-NOTFOUND                  VALUE "35".
+            05  CYC-EXC-STATUS          PIC X(02)      VALUE SPACES.
+                88  CYC-EXC-OK                         VALUE "00".
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT.
+            PERFORM 3000-CHECK-GENERATED-CYCLE THRU 3000-EXIT
+                UNTIL CYC-SEQ-EOF.
+            PERFORM 8000-TERMINATE-RUN THRU 8000-EXIT.
+            STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE-RUN - OPEN THE GENERATED-CYCLE AND COMPLETION
+      * FILES, LOAD THE COMPLETION TABLE, AND OPEN THE EXCEPTION
+      * REPORT.  NO CYCDONE RECORDS AT ALL IS A VALID (IF ALARMING)
+      * CONDITION - EVERY GENERATED CYCLE WILL THEN BE AN EXCEPTION.
+      *-----------------------------------------------------------------
+        1000-INITIALIZE-RUN.
+            OPEN INPUT CYCSEQ-FILE.
+            IF NOT CYC-SEQ-OK
+                DISPLAY "CYCSEQ OPEN FAILED, STATUS " CYC-SEQ-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            OPEN INPUT CYCDONE-FILE.
+            IF CYC-DONE-NOTFOUND
+                DISPLAY "CYCDONE NOT FOUND - NO COMPLETIONS ON FILE"
+            ELSE
+                IF NOT CYC-DONE-OK
+                    DISPLAY "CYCDONE OPEN FAILED " CYC-DONE-STATUS
+                    GO TO 9000-ABEND-EXIT
+                END-IF
+                PERFORM 1100-LOAD-NEXT-COMPLETION THRU 1100-EXIT
+                    UNTIL CYC-DONE-EOF
+                CLOSE CYCDONE-FILE
+            END-IF.
+            OPEN OUTPUT CYCEXC-FILE.
+            IF NOT CYC-EXC-OK
+                DISPLAY "CYCEXC OPEN FAILED, STATUS " CYC-EXC-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            PERFORM 1200-WRITE-EXCEPTION-HEADER THRU 1200-EXIT.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 1100-LOAD-NEXT-COMPLETION - LOAD ONE CYCDONE RECORD INTO THE
+      * COMPLETION TABLE.
+      *-----------------------------------------------------------------
+        1100-LOAD-NEXT-COMPLETION.
+            READ CYCDONE-FILE
+                AT END
+                    SET CYC-DONE-EOF TO TRUE
+                    GO TO 1100-EXIT
+            END-READ.
+            IF CYC-DONE-ENTRY-COUNT >= 999
+                DISPLAY "CYCDONE HAS MORE THAN 999 RECORDS - TABLE FULL"
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            ADD 1 TO CYC-DONE-ENTRY-COUNT.
+            MOVE CYC-DONE-ENTRY-COUNT TO CYC-DONE-IDX.
+            MOVE CYC-DONE-REGION TO
+                CYC-DONE-TBL-REGION (CYC-DONE-IDX).
+            MOVE CYC-DONE-CYCLE TO
+                CYC-DONE-TBL-CYCLE (CYC-DONE-IDX).
+        1100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 1200-WRITE-EXCEPTION-HEADER - TITLE AND COLUMN HEADINGS FOR
+      * THE CYCLE RECONCILIATION EXCEPTION REPORT.
+      *-----------------------------------------------------------------
+        1200-WRITE-EXCEPTION-HEADER.
+            MOVE FUNCTION CURRENT-DATE TO CYC-RECON-DATETIME.
+            MOVE CYC-RECON-CDT-DATE TO CYC-RECON-RUN-DATE.
+            STRING CYC-RECON-MM   DELIMITED BY SIZE
+               "/"            DELIMITED BY SIZE
+               CYC-RECON-DD   DELIMITED BY SIZE
+               "/"            DELIMITED BY SIZE
+               CYC-RECON-YYYY DELIMITED BY SIZE
+            INTO CYC-RECON-DATE-OUT.
+            MOVE SPACES TO CYCEXC-RECORD.
+            MOVE "1" TO CYC-EXC-CC.
+            STRING "CYCLE RECONCILIATION EXCEPTION REPORT   RUN DATE "
+                DELIMITED BY SIZE
+                CYC-RECON-DATE-OUT DELIMITED BY SIZE
+            INTO CYC-EXC-DATA.
+            WRITE CYCEXC-RECORD.
+            MOVE SPACES TO CYCEXC-RECORD.
+            MOVE SPACE TO CYC-EXC-CC.
+            WRITE CYCEXC-RECORD.
+            MOVE SPACES TO CYCEXC-RECORD.
+            MOVE SPACE TO CYC-EXC-CC.
+            MOVE "     REGION   CYCLE   STATUS" TO CYC-EXC-DATA.
+            WRITE CYCEXC-RECORD.
+            MOVE SPACES TO CYCEXC-RECORD.
+            MOVE SPACE TO CYC-EXC-CC.
+            MOVE "     ------   -----   ---------------" TO
+                CYC-EXC-DATA.
+            WRITE CYCEXC-RECORD.
+        1200-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-CHECK-GENERATED-CYCLE - READ ONE GENERATED CYCLE FROM
+      * CYCSEQ AND CHECK WHETHER IT SHOWS UP IN THE COMPLETION TABLE.
+      *-----------------------------------------------------------------
+        3000-CHECK-GENERATED-CYCLE.
+            READ CYCSEQ-FILE
+                AT END
+                    SET CYC-SEQ-EOF TO TRUE
+                    GO TO 3000-EXIT
+            END-READ.
+            ADD 1 TO CYC-RECON-GEN-COUNT.
+            PERFORM 3100-FIND-COMPLETION THRU 3100-EXIT.
+            IF CYC-DONE-FOUND-IDX = 0
+                ADD 1 TO CYC-RECON-EXC-COUNT
+                PERFORM 3200-WRITE-EXCEPTION-LINE THRU 3200-EXIT
+            END-IF.
+        3000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 3100-FIND-COMPLETION - SEARCH THE COMPLETION TABLE FOR THE
+      * CURRENT CYCSEQ RECORDS REGION AND CYCLE NUMBER.
+      *-----------------------------------------------------------------
+        3100-FIND-COMPLETION.
+            MOVE ZERO TO CYC-DONE-FOUND-IDX.
+            PERFORM 3110-CHECK-DONE-ENTRY THRU 3110-EXIT
+                VARYING CYC-DONE-IDX FROM 1 BY 1
+                UNTIL CYC-DONE-IDX > CYC-DONE-ENTRY-COUNT
+                OR CYC-DONE-FOUND-IDX > 0.
+        3100-EXIT.
+            EXIT.
+
+        3110-CHECK-DONE-ENTRY.
+            IF CYC-SEQ-REGION = CYC-DONE-TBL-REGION (CYC-DONE-IDX)
+                AND CYC-SEQ-NUMBER = CYC-DONE-TBL-CYCLE (CYC-DONE-IDX)
+                MOVE CYC-DONE-IDX TO CYC-DONE-FOUND-IDX
+            END-IF.
+        3110-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 3200-WRITE-EXCEPTION-LINE - LOG ONE GENERATED CYCLE THAT NEVER
+      * COMPLETED, TO BOTH THE EXCEPTION REPORT AND SYSOUT.
+      *-----------------------------------------------------------------
+        3200-WRITE-EXCEPTION-LINE.
+            MOVE CYC-SEQ-NUMBER TO CYC-RECON-CYCLE-OUT.
+            MOVE SPACES TO CYCEXC-RECORD.
+            MOVE SPACE TO CYC-EXC-CC.
+            STRING "     " DELIMITED BY SIZE
+               CYC-SEQ-REGION      DELIMITED BY SIZE
+               "      "            DELIMITED BY SIZE
+               CYC-RECON-CYCLE-OUT DELIMITED BY SIZE
+               "   NEVER COMPLETED" DELIMITED BY SIZE
+            INTO CYC-EXC-DATA.
+            WRITE CYCEXC-RECORD.
+            DISPLAY "*** CYCLE NEVER COMPLETED - REGION " CYC-SEQ-REGION
+                " CYCLE " CYC-RECON-CYCLE-OUT.
+        3200-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 8000-TERMINATE-RUN - WRITE THE SUMMARY LINE AND CLOSE UP.
+      *-----------------------------------------------------------------
+        8000-TERMINATE-RUN.
+            MOVE CYC-RECON-GEN-COUNT TO CYC-RECON-GEN-OUT.
+            MOVE CYC-RECON-EXC-COUNT TO CYC-RECON-EXC-OUT.
+            MOVE SPACES TO CYCEXC-RECORD.
+            MOVE SPACE TO CYC-EXC-CC.
+            WRITE CYCEXC-RECORD.
+            MOVE SPACES TO CYCEXC-RECORD.
+            MOVE SPACE TO CYC-EXC-CC.
+            STRING "     " DELIMITED BY SIZE
+               "CYCLES GENERATED: " DELIMITED BY SIZE
+               CYC-RECON-GEN-OUT    DELIMITED BY SIZE
+               "   NEVER COMPLETED: " DELIMITED BY SIZE
+               CYC-RECON-EXC-OUT    DELIMITED BY SIZE
+            INTO CYC-EXC-DATA.
+            WRITE CYCEXC-RECORD.
+            DISPLAY "CYCLES GENERATED: " CYC-RECON-GEN-OUT
+                "   NEVER COMPLETED: " CYC-RECON-EXC-OUT.
+            CLOSE CYCSEQ-FILE.
+            CLOSE CYCEXC-FILE.
+        8000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-ABEND-EXIT - COMMON ERROR EXIT FOR FILE ERRORS.
+      *-----------------------------------------------------------------
+        9000-ABEND-EXIT.
+            MOVE 16 TO RETURN-CODE.
+            STOP RUN.
+
+        END PROGRAM CYCRECON.
