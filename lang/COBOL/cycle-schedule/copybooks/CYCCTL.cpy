@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CYCCTL.CPY
+      *
+      * RECORD LAYOUT FOR THE CYCLE-COUNT CONTROL FILE (CYCCTL).
+      * ONE RECORD PER RUN, MAINTAINED BY OPERATIONS SO THE DAY'S
+      * CYCLE COUNT CAN BE CHANGED WITHOUT A PROGRAM RECOMPILE.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  CYCCTL-RECORD.
+           05  CYC-CTL-COUNT           PIC 9(02).
+           05  FILLER                  PIC X(78).
