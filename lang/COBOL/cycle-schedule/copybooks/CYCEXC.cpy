@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CYCEXC.CPY
+      *
+      * RECORD LAYOUT FOR THE CYCLE RECONCILIATION EXCEPTION REPORT
+      * PRODUCED BY CYCRECON.  COLUMN 1 IS THE PRINTER CARRIAGE
+      * CONTROL CHARACTER ('1' = SKIP TO A NEW PAGE, SPACE = SINGLE
+      * SPACE), THE SAME CONVENTION USED BY THE CYCRPT REPORT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  CYCEXC-RECORD.
+           05  CYC-EXC-CC              PIC X(01).
+           05  CYC-EXC-DATA            PIC X(79).
