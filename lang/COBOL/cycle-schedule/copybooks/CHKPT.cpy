@@ -0,0 +1,19 @@
+      *****************************************************************
+      * CHKPT.CPY
+      *
+      * RECORD LAYOUT FOR THE CHKPT CHECKPOINT FILE.  A RECORD IS
+      * APPENDED EACH TIME A CYCLE NUMBER IS SUCCESSFULLY GENERATED
+      * SO A RESTART CAN RESUME AFTER THE LAST COMPLETED CYCLE
+      * INSTEAD OF REGENERATING THE WHOLE SEQUENCE.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *   2026-08-09  RJS  ADDED THE REGION CODE SO EACH NAMED
+      *                    REGION'S CHECKPOINT IS TRACKED
+      *                    SEPARATELY WHEN A RUN GENERATES MORE
+      *                    THAN ONE REGION'S SEQUENCE.
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CYC-CHKPT-REGION        PIC X(03).
+           05  CYC-CHKPT-CYCLE         PIC 9(02).
+           05  FILLER                  PIC X(75).
