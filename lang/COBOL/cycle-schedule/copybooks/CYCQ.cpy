@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CYCQ.CPY
+      *
+      * RECORD LAYOUT FOR THE CYCQ SCHEDULER INTERFACE FILE.  A
+      * RECORD IS POSTED HERE THE MOMENT A CYCLE NUMBER IS
+      * GENERATED SO THE JOB SCHEDULER CAN POLL IT AND KICK OFF THE
+      * PER-CYCLE DOWNSTREAM JOBS AUTOMATICALLY.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *   2026-08-09  RJS  ADDED THE REGION CODE SO THE SCHEDULER
+      *                    CAN TELL WHICH NAMED REGION A POSTED
+      *                    CYCLE BELONGS TO WHEN A RUN COVERS MORE
+      *                    THAN ONE REGION.
+      *****************************************************************
+       01  CYCQ-RECORD.
+           05  CYC-Q-REGION            PIC X(03).
+           05  CYC-Q-NUMBER            PIC 9(02).
+           05  CYC-Q-READY-CD          PIC X(01).
+           05  FILLER                  PIC X(74).
