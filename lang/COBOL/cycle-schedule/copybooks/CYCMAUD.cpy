@@ -0,0 +1,23 @@
+      *****************************************************************
+      * CYCMAUD.CPY
+      *
+      * RECORD LAYOUT FOR THE CYCMAUD AUDIT LOG OF ONLINE CHANGES
+      * MADE TO A CYCLE COUNT (CYCCTL, OR A CYCRGN REGION ENTRY)
+      * THROUGH THE CYCMAINT MAINTENANCE TRANSACTION.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *   2026-08-09  RJS  ADDED CYC-MAUD-REGION SO A SITE RUNNING
+      *                    NAMED REGIONS (CYCRGN) CAN TELL WHICH
+      *                    REGION'S COUNT AN ONLINE CHANGE UPDATED.
+      *                    A SINGLE-REGION SITE STILL WORKING FROM
+      *                    CYCCTL LOGS REGION "ALL".
+      *****************************************************************
+       01  CYCMAUD-RECORD.
+           05  CYC-MAUD-DATE           PIC 9(08).
+           05  CYC-MAUD-TIME           PIC 9(08).
+           05  CYC-MAUD-REGION         PIC X(03).
+           05  CYC-MAUD-OLD-VALUE      PIC 9(02).
+           05  CYC-MAUD-NEW-VALUE      PIC 9(02).
+           05  CYC-MAUD-USERID         PIC X(08).
+           05  FILLER                  PIC X(47).
