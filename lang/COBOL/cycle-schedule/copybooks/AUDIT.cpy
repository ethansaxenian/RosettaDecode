@@ -0,0 +1,21 @@
+      *****************************************************************
+      * AUDIT.CPY
+      *
+      * RECORD LAYOUT FOR THE RETAINED CYCLE-GENERATION AUDIT LOG.
+      * ONE RECORD IS APPENDED FOR EACH CYCLE NUMBER PRODUCED SO
+      * COMPLIANCE REPORTING CAN PROVE WHEN THE OVERNIGHT CYCLE
+      * GENERATOR ACTUALLY RAN.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *   2026-08-09  RJS  ADDED THE REGION CODE SO THE AUDIT TRAIL
+      *                    SHOWS WHICH NAMED REGION EACH CYCLE
+      *                    BELONGS TO WHEN A RUN COVERS MORE THAN
+      *                    ONE REGION.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  CYC-AUD-RUN-DATE        PIC 9(08).
+           05  CYC-AUD-REGION          PIC X(03).
+           05  CYC-AUD-CYCLE           PIC 9(02).
+           05  CYC-AUD-TIME            PIC 9(08).
+           05  FILLER                  PIC X(57).
