@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CYCSEQ.CPY
+      *
+      * RECORD LAYOUT FOR THE CYCSEQ OUTPUT FILE.  ONE RECORD IS
+      * WRITTEN FOR EACH CYCLE NUMBER GENERATED SO DOWNSTREAM JOBS
+      * CAN READ THE CYCLE LIST INSTEAD OF SCRAPING SYSOUT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *   2026-08-09  RJS  ADDED THE REGION CODE SO A SINGLE RUN CAN
+      *                    GENERATE MORE THAN ONE NAMED REGION'S
+      *                    CYCLE SEQUENCE WITHOUT THE RECORDS BEING
+      *                    MIXED TOGETHER.  A SINGLE-REGION RUN
+      *                    (NO REGION DRIVER FILE PRESENT) CARRIES
+      *                    THE REGION CODE "ALL".
+      *****************************************************************
+       01  CYCSEQ-RECORD.
+           05  CYC-SEQ-REGION          PIC X(03).
+           05  CYC-SEQ-NUMBER          PIC 9(02).
+           05  FILLER                  PIC X(75).
