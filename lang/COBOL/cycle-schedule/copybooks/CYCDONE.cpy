@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CYCDONE.CPY
+      *
+      * RECORD LAYOUT FOR THE DOWNSTREAM CYCLE-COMPLETION FILE.  THE
+      * SETTLEMENT PROCESSING JOBS THAT CONSUME EACH GENERATED CYCLE
+      * APPEND A RECORD HERE WHEN THAT CYCLE HAS FINISHED
+      * PROCESSING.  CYCRECON COMPARES THIS AGAINST CYCSEQ TO FIND
+      * GENERATED CYCLES THAT NEVER COMPLETED.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  CYCDONE-RECORD.
+           05  CYC-DONE-REGION         PIC X(03).
+           05  CYC-DONE-CYCLE          PIC 9(02).
+           05  FILLER                  PIC X(75).
