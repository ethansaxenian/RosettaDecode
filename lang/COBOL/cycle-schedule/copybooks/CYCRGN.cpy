@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CYCRGN.CPY
+      *
+      * RECORD LAYOUT FOR THE CYCRGN REGION DRIVER FILE.  ONE RECORD
+      * PER NAMED REGION (E.G. EAST/CENTRAL/WEST) TO BE PROCESSED IN
+      * A SINGLE RUN, EACH WITH ITS OWN CYCLE COUNT.  IF THIS FILE
+      * IS NOT PRESENT THE RUN FALLS BACK TO THE SINGLE CYCCTL
+      * CONTROL RECORD, TAGGED WITH REGION CODE "ALL".
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  CYCRGN-RECORD.
+           05  CYC-RGN-CODE            PIC X(03).
+           05  CYC-RGN-COUNT           PIC 9(02).
+           05  FILLER                  PIC X(75).
