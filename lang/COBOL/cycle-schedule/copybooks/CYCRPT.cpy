@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CYCRPT.CPY
+      *
+      * RECORD LAYOUT FOR THE PRINTED CYCLE SCHEDULE REPORT.
+      * COLUMN 1 CARRIES CLASSIC PRINTER CARRIAGE-CONTROL:
+      *     SPACE = SINGLE SPACE BEFORE PRINTING
+      *     '1'   = SKIP TO A NEW PAGE BEFORE PRINTING
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RJS  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  CYCRPT-RECORD.
+           05  CYC-RPT-CC              PIC X(01).
+           05  CYC-RPT-DATA            PIC X(79).
