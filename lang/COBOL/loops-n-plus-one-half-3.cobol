@@ -1,18 +1,569 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LOOP-1p5-NOADV-GOTO.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  I	PIC 99	VALUE 1.
-	88	END-LIST	VALUE 10.
-01	I-OUT	PIC Z9.
-PROCEDURE DIVISION.
-01-LOOP.
-	MOVE I TO I-OUT.
-	DISPLAY FUNCTION TRIM(I-OUT) WITH NO ADVANCING.
-	IF END-LIST GO TO 02-DONE.
-	DISPLAY ", " WITH NO ADVANCING.
-	ADD 1 TO I.
-	GO TO 01-LOOP.
-02-DONE.
-	STOP RUN.
-	END-PROGRAM.
\ No newline at end of file
+      ******************************************************************
+      * CYCLE-SCHEDULE GENERATOR
+      *
+      * GENERATES THE DAILY CYCLE NUMBER SEQUENCE (1 THRU THE
+      * CONFIGURED CYCLE COUNT) USED TO DRIVE PER-CYCLE SETTLEMENT
+      * PROCESSING.
+      *
+      * MODIFICATION HISTORY
+      *   1998-04-02  RJS  ORIGINAL PROGRAM.  GENERATED THE FIXED
+      *                    CYCLE SEQUENCE 1 THRU 10 TO SYSOUT ONLY.
+      *   2026-08-09  RJS  CYCLE COUNT IS NOW READ FROM THE CYCCTL
+      *                    CONTROL FILE AT START OF RUN SO OPERATIONS
+      *                    CAN SET THE DAYS CYCLE COUNT WITHOUT A
+      *                    PROGRAM CHANGE OR RECOMPILE.
+      *   2026-08-09  RJS  EACH GENERATED CYCLE NUMBER IS NOW ALSO
+      *                    WRITTEN TO THE CYCSEQ OUTPUT FILE SO
+      *                    DOWNSTREAM JOBS CAN READ THE CYCLE LIST
+      *                    INSTEAD OF TRANSCRIBING IT OFF SYSOUT.
+      *   2026-08-09  RJS  ADDED CHKPT CHECKPOINT FILE.  A RESTART
+      *                    NOW RESUMES AFTER THE LAST CHECKPOINTED
+      *                    CYCLE INSTEAD OF REGENERATING THE WHOLE
+      *                    SEQUENCE FROM CYCLE 1.
+      *   2026-08-09  RJS  ADDED A RETAINED AUDIT LOG (AUDIT FILE)
+      *                    WITH A TIMESTAMPED RECORD FOR EACH CYCLE
+      *                    GENERATED, FOR COMPLIANCE REPORTING.
+      *   2026-08-09  RJS  ADDED BOUNDS VALIDATION ON THE CYCLE COUNT
+      *                    READ FROM CYCCTL SO A BAD CONTROL RECORD
+      *                    ABENDS CLEANLY INSTEAD OF MISBEHAVING.
+      *   2026-08-09  RJS  ADDED THE PRINTED CYCLE SCHEDULE REPORT
+      *                    (CYCRPT) WITH A RUN-DATE HEADER AND PAGE
+      *                    BREAKS FOR THE START-OF-DAY BRIEFING.
+      *   2026-08-09  RJS  EACH GENERATED CYCLE NUMBER IS NOW POSTED
+      *                    TO THE CYCQ SCHEDULER INTERFACE FILE AS
+      *                    SOON AS IT IS PRODUCED, SO PER-CYCLE
+      *                    DOWNSTREAM JOBS CAN TRIGGER AUTOMATICALLY.
+      *   2026-08-09  RJS  CYCCTL MAY NOW ALSO BE MAINTAINED BY THE
+      *                    OVERNIGHT SUPERVISOR THROUGH THE ONLINE
+      *                    CYCMAINT TRANSACTION (SEE CYCMAINT.CBL).
+      *                    NO CHANGE TO THIS PROGRAM WAS NEEDED.
+      *   2026-08-09  RJS  A SINGLE RUN CAN NOW GENERATE MORE THAN
+      *                    ONE NAMED REGION'S CYCLE SEQUENCE, DRIVEN
+      *                    BY THE NEW CYCRGN DRIVER FILE (ONE RECORD
+      *                    PER REGION AND ITS CYCLE COUNT).  EVERY
+      *                    OUTPUT RECORD IS NOW TAGGED WITH ITS
+      *                    REGION CODE AND RESTART/CHECKPOINT IS
+      *                    TRACKED SEPARATELY PER REGION.  A SITE
+      *                    WITH NO CYCRGN FILE STILL RUNS A SINGLE
+      *                    REGION, "ALL", FROM THE ORIGINAL CYCCTL
+      *                    CONTROL RECORD.
+      *   2026-08-09  RJS  CYCSEQ, CYCQ, AND CYCRPT NOW USE THE SAME
+      *                    OPEN-INPUT-TO-PROBE/EXTEND PATTERN AS
+      *                    CHKPT AND AUDIT INSTEAD OF ALWAYS OPENING
+      *                    OUTPUT.  A RESTART AFTER AN ABEND WAS
+      *                    WIPING OUT THE ALREADY-GENERATED PORTION
+      *                    OF THESE FILES EVEN THOUGH CHKPT CORRECTLY
+      *                    RESUMED PAST IT, SO DOWNSTREAM CONSUMERS
+      *                    (INCLUDING CYCRECON) LOST ALL RECORD THAT
+      *                    THE EARLIER CYCLES HAD EVER BEEN GENERATED.
+      *   2026-08-09  RJS  CHKPT IS NOW WRITTEN IMMEDIATELY AFTER
+      *                    ADD 1 TO I, AHEAD OF THE CYCQ SCHEDULER
+      *                    POST, INSTEAD OF AFTER IT.  AN ABEND BETWEEN
+      *                    THE TWO WRITES USED TO LEAVE CYCQ SHOWING A
+      *                    CYCLE AS POSTED TO THE SCHEDULER WHILE CHKPT
+      *                    DID NOT YET REFLECT IT, SO A RESTART
+      *                    REGENERATED AND RE-POSTED THE SAME CYCLE TO
+      *                    CYCQ A SECOND TIME - A LIVE DUPLICATE
+      *                    TRIGGER TO WHATEVER PER-CYCLE JOB READS
+      *                    CYCQ.  WITH CHKPT WRITTEN FIRST, THE SAME
+      *                    ABEND WINDOW NOW PRODUCES AT WORST A MISSED
+      *                    CYCQ POST, WHICH CYCRECON CATCHES AS A CYCLE
+      *                    ON CYCSEQ WITH NO MATCHING CYCDONE RECORD.
+      ******************************************************************
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LOOP-1p5-NOADV-GOTO.
+        AUTHOR. R J SHAUGHNESSY.
+        INSTALLATION. SETTLEMENT OPERATIONS - CYCLE CONTROL.
+        DATE-WRITTEN. 1998-04-02.
+        DATE-COMPILED.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CYCCTL-FILE ASSIGN TO "CYCCTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-CTL-STATUS.
+            SELECT CYCSEQ-FILE ASSIGN TO "CYCSEQ"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-SEQ-STATUS.
+            SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-CHKPT-STATUS.
+            SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-AUD-STATUS.
+            SELECT CYCRPT-FILE ASSIGN TO "CYCRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-RPT-STATUS.
+            SELECT CYCQ-FILE ASSIGN TO "CYCQ"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-Q-STATUS.
+            SELECT CYCRGN-FILE ASSIGN TO "CYCRGN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CYC-RGN-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CYCCTL-FILE
+                RECORDING MODE IS F.
+            COPY CYCCTL.
+        FD  CYCSEQ-FILE
+                RECORDING MODE IS F.
+            COPY CYCSEQ.
+        FD  CHKPT-FILE
+                RECORDING MODE IS F.
+            COPY CHKPT.
+        FD  AUDIT-FILE
+                RECORDING MODE IS F.
+            COPY AUDIT.
+        FD  CYCRPT-FILE
+                RECORDING MODE IS F.
+            COPY CYCRPT.
+        FD  CYCQ-FILE
+                RECORDING MODE IS F.
+            COPY CYCQ.
+        FD  CYCRGN-FILE
+                RECORDING MODE IS F.
+            COPY CYCRGN.
+
+        WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      * CYCLE COUNTER AND DISPLAY FIELDS
+      *-----------------------------------------------------------------
+        01  CYC-COUNTERS.
+            05  CYC-I                   PIC 9(02)      VALUE 1.
+            05  CYC-CYCLE-COUNT         PIC 9(02)      VALUE ZERO.
+            05  CYC-LAST-CKPT           PIC 9(02)      VALUE ZERO.
+            05  CYC-CKPT-SAVE           PIC 9(02)      VALUE ZERO.
+        01  CYC-I-OUT               PIC Z9.
+
+      *-----------------------------------------------------------------
+      * RUN DATE AND CURRENT-TIMESTAMP WORK AREA FOR THE AUDIT LOG
+      *-----------------------------------------------------------------
+        01  CYC-RUN-DATE                PIC 9(08)      VALUE ZERO.
+        01  CYC-RUN-DATE-R REDEFINES CYC-RUN-DATE.
+            05  CYC-RUN-YYYY            PIC 9(04).
+            05  CYC-RUN-MM              PIC 9(02).
+            05  CYC-RUN-DD              PIC 9(02).
+        01  CYC-CURRENT-DATETIME        PIC X(21).
+        01  CYC-CURRENT-DATETIME-R REDEFINES CYC-CURRENT-DATETIME.
+            05  CYC-CDT-DATE            PIC 9(08).
+            05  CYC-CDT-TIME            PIC 9(08).
+            05  FILLER                  PIC X(05).
+
+      *-----------------------------------------------------------------
+      * CYCLE SCHEDULE REPORT CONTROL FIELDS
+      *-----------------------------------------------------------------
+        01  CYC-RPT-COUNTERS.
+            05  CYC-RPT-LINE-CTR        PIC 9(02)      VALUE ZERO.
+            05  CYC-RPT-PAGE-CTR        PIC 9(02)      VALUE ZERO.
+            05  CYC-RPT-LINES-PER-PAGE  PIC 9(02)      VALUE 15.
+        01  CYC-RPT-PAGE-OUT            PIC Z9.
+        01  CYC-RPT-CYCLE-OUT           PIC Z9.
+        01  CYC-RPT-DATE-OUT            PIC X(10).
+
+      *-----------------------------------------------------------------
+      * CHECKPOINT READ-BACK SWITCH
+      *-----------------------------------------------------------------
+        01  CYC-CHKPT-SWITCHES.
+            05  CYC-CHKPT-EOF-SW        PIC X          VALUE "N".
+                88  CYC-CHKPT-EOF                       VALUE "Y".
+
+      *-----------------------------------------------------------------
+      * FILE STATUS SWITCHES
+      *-----------------------------------------------------------------
+        01  CYC-FILE-STATUSES.
+            05  CYC-CTL-STATUS          PIC X(02)      VALUE SPACES.
+                88  CYC-CTL-OK                         VALUE "00".
+            05  CYC-SEQ-STATUS          PIC X(02)      VALUE SPACES.
+                88  CYC-SEQ-OK                         VALUE "00".
+                88  CYC-SEQ-NOTFOUND                   VALUE "35".
+            05  CYC-CHKPT-STATUS        PIC X(02)      VALUE SPACES.
+                88  CYC-CHKPT-OK                        VALUE "00".
+                88  CYC-CHKPT-NOTFOUND                  VALUE "35".
+            05  CYC-AUD-STATUS          PIC X(02)      VALUE SPACES.
+                88  CYC-AUD-OK                          VALUE "00".
+                88  CYC-AUD-NOTFOUND                    VALUE "35".
+            05  CYC-RPT-STATUS          PIC X(02)      VALUE SPACES.
+                88  CYC-RPT-OK                          VALUE "00".
+                88  CYC-RPT-NOTFOUND                    VALUE "35".
+            05  CYC-Q-STATUS            PIC X(02)      VALUE SPACES.
+                88  CYC-Q-OK                            VALUE "00".
+                88  CYC-Q-NOTFOUND                      VALUE "35".
+            05  CYC-RGN-STATUS          PIC X(02)      VALUE SPACES.
+                88  CYC-RGN-OK                          VALUE "00".
+                88  CYC-RGN-NOTFOUND                    VALUE "35".
+
+      *-----------------------------------------------------------------
+      * REGION DRIVER TABLE - ONE ENTRY PER NAMED REGION (E.G. EAST,
+      * CENTRAL, WEST) PROCESSED IN THIS RUN, LOADED FROM THE CYCRGN
+      * DRIVER FILE AT START OF RUN.  IF CYCRGN IS NOT PRESENT, A
+      * SINGLE FALLBACK ENTRY, REGION "ALL", IS BUILT FROM THE
+      * ORIGINAL SINGLE-RECORD CYCCTL CONTROL FILE SO A SITE THAT HAS
+      * NOT SET UP REGIONS YET RUNS EXACTLY AS BEFORE.
+      *-----------------------------------------------------------------
+        01  CYC-RGN-TABLE.
+            05  CYC-RGN-ENTRY OCCURS 10 TIMES.
+                10  CYC-RGN-TBL-CODE        PIC X(03).
+                10  CYC-RGN-TBL-COUNT       PIC 9(02).
+                10  CYC-RGN-TBL-LAST-CKPT   PIC 9(02).
+        01  CYC-RGN-CTRS.
+            05  CYC-RGN-ENTRY-COUNT     PIC 9(02)      VALUE ZERO.
+            05  CYC-RGN-IDX             PIC 9(02)      VALUE ZERO.
+            05  CYC-RGN-FOUND-IDX       PIC 9(02)      VALUE ZERO.
+        01  CYC-CURRENT-REGION      PIC X(03)      VALUE SPACES.
+        01  CYC-RGNFILE-SWITCHES.
+            05  CYC-RGNFILE-EOF-SW      PIC X          VALUE "N".
+                88  CYC-RGNFILE-EOF                        VALUE "Y".
+            05  CYC-CHKPT-WAS-FOUND-SW  PIC X          VALUE "N".
+                88  CYC-CHKPT-WAS-FOUND                    VALUE "Y".
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT.
+            PERFORM 3000-PROCESS-REGION THRU 3000-EXIT
+                VARYING CYC-RGN-IDX FROM 1 BY 1
+                UNTIL CYC-RGN-IDX > CYC-RGN-ENTRY-COUNT.
+            PERFORM 8000-TERMINATE-RUN THRU 8000-EXIT.
+            STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE-RUN - LOAD THE REGION TABLE AND THE LAST
+      * CHECKPOINTED CYCLE FOR EACH REGION, THEN OPEN THE FILES USED
+      * THROUGHOUT THE RUN.
+      *-----------------------------------------------------------------
+        1000-INITIALIZE-RUN.
+            PERFORM 1200-LOAD-REGION-TABLE THRU 1200-EXIT.
+            PERFORM 1300-LOAD-CHECKPOINTS THRU 1300-EXIT.
+            OPEN INPUT CYCSEQ-FILE.
+            IF CYC-SEQ-NOTFOUND
+                OPEN OUTPUT CYCSEQ-FILE
+            ELSE
+                CLOSE CYCSEQ-FILE
+                OPEN EXTEND CYCSEQ-FILE
+            END-IF.
+            IF NOT CYC-SEQ-OK
+                DISPLAY "CYCSEQ OPEN FAILED, STATUS " CYC-SEQ-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            IF CYC-CHKPT-WAS-FOUND
+                OPEN EXTEND CHKPT-FILE
+            ELSE
+                OPEN OUTPUT CHKPT-FILE
+            END-IF.
+            IF NOT CYC-CHKPT-OK
+                DISPLAY "CHKPT OPEN FAILED, STATUS " CYC-CHKPT-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            MOVE FUNCTION CURRENT-DATE TO CYC-CURRENT-DATETIME.
+            MOVE CYC-CDT-DATE TO CYC-RUN-DATE.
+            STRING CYC-RUN-MM   DELIMITED BY SIZE
+               "/"          DELIMITED BY SIZE
+               CYC-RUN-DD   DELIMITED BY SIZE
+               "/"          DELIMITED BY SIZE
+               CYC-RUN-YYYY DELIMITED BY SIZE
+            INTO CYC-RPT-DATE-OUT.
+            OPEN INPUT AUDIT-FILE.
+            IF CYC-AUD-NOTFOUND
+                OPEN OUTPUT AUDIT-FILE
+            ELSE
+                CLOSE AUDIT-FILE
+                OPEN EXTEND AUDIT-FILE
+            END-IF.
+            IF NOT CYC-AUD-OK
+                DISPLAY "AUDIT OPEN FAILED, STATUS " CYC-AUD-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            OPEN INPUT CYCRPT-FILE.
+            IF CYC-RPT-NOTFOUND
+                OPEN OUTPUT CYCRPT-FILE
+            ELSE
+                CLOSE CYCRPT-FILE
+                OPEN EXTEND CYCRPT-FILE
+            END-IF.
+            IF NOT CYC-RPT-OK
+                DISPLAY "CYCRPT OPEN FAILED, STATUS " CYC-RPT-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            OPEN INPUT CYCQ-FILE.
+            IF CYC-Q-NOTFOUND
+                OPEN OUTPUT CYCQ-FILE
+            ELSE
+                CLOSE CYCQ-FILE
+                OPEN EXTEND CYCQ-FILE
+            END-IF.
+            IF NOT CYC-Q-OK
+                DISPLAY "CYCQ OPEN FAILED, STATUS " CYC-Q-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 1200-LOAD-REGION-TABLE - READ THE CYCRGN DRIVER FILE INTO THE
+      * REGION TABLE, ONE ENTRY PER NAMED REGION.  NO DRIVER FILE
+      * MEANS THIS SITE HAS NOT SET UP REGIONS YET, SO BUILD A SINGLE
+      * FALLBACK ENTRY, REGION "ALL", FROM THE CYCCTL CONTROL FILE.
+      *-----------------------------------------------------------------
+        1200-LOAD-REGION-TABLE.
+            OPEN INPUT CYCRGN-FILE.
+            IF CYC-RGN-NOTFOUND
+                MOVE 1 TO CYC-RGN-ENTRY-COUNT
+                MOVE "ALL" TO CYC-RGN-TBL-CODE (1)
+                PERFORM 1210-LOAD-FALLBACK-COUNT THRU 1210-EXIT
+            ELSE
+                IF NOT CYC-RGN-OK
+                    DISPLAY "CYCRGN OPEN FAILED, STATUS " CYC-RGN-STATUS
+                    GO TO 9000-ABEND-EXIT
+                END-IF
+                PERFORM 1220-LOAD-NEXT-REGION THRU 1220-EXIT
+                    UNTIL CYC-RGNFILE-EOF
+                CLOSE CYCRGN-FILE
+            END-IF.
+        1200-EXIT.
+            EXIT.
+
+        1210-LOAD-FALLBACK-COUNT.
+            OPEN INPUT CYCCTL-FILE.
+            IF NOT CYC-CTL-OK
+                DISPLAY "CYCCTL OPEN FAILED, STATUS " CYC-CTL-STATUS
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            READ CYCCTL-FILE
+                AT END
+                    DISPLAY "CYCCTL HAS NO CONTROL RECORD"
+                    GO TO 9000-ABEND-EXIT
+            END-READ.
+            MOVE CYC-CTL-COUNT TO CYC-RGN-TBL-COUNT (1).
+            CLOSE CYCCTL-FILE.
+        1210-EXIT.
+            EXIT.
+
+        1220-LOAD-NEXT-REGION.
+            READ CYCRGN-FILE
+                AT END
+                    SET CYC-RGNFILE-EOF TO TRUE
+                    GO TO 1220-EXIT
+            END-READ.
+            IF CYC-RGN-ENTRY-COUNT >= 10
+                DISPLAY "CYCRGN HAS MORE THAN 10 REGIONS - TABLE FULL"
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+            ADD 1 TO CYC-RGN-ENTRY-COUNT.
+            MOVE CYC-RGN-ENTRY-COUNT TO CYC-RGN-IDX.
+            MOVE CYC-RGN-CODE TO CYC-RGN-TBL-CODE (CYC-RGN-IDX).
+            MOVE CYC-RGN-COUNT TO CYC-RGN-TBL-COUNT (CYC-RGN-IDX).
+        1220-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 1300-LOAD-CHECKPOINTS - SCAN THE CHKPT FILE ONCE AND RECORD
+      * THE HIGHEST CHECKPOINTED CYCLE FOR EACH REGION IN THE REGION
+      * TABLE, SO A RESTART RESUMES EACH REGION AFTER ITS OWN LAST
+      * CHECKPOINTED CYCLE INSTEAD OF FROM CYCLE 1.
+      *-----------------------------------------------------------------
+        1300-LOAD-CHECKPOINTS.
+            PERFORM 1310-INIT-CKPT-ENTRY THRU 1310-EXIT
+                VARYING CYC-RGN-IDX FROM 1 BY 1
+                UNTIL CYC-RGN-IDX > CYC-RGN-ENTRY-COUNT.
+            MOVE "N" TO CYC-CHKPT-WAS-FOUND-SW.
+            OPEN INPUT CHKPT-FILE.
+            IF NOT CYC-CHKPT-NOTFOUND
+                IF NOT CYC-CHKPT-OK
+                    DISPLAY "CHKPT OPEN FAILED " CYC-CHKPT-STATUS
+                    GO TO 9000-ABEND-EXIT
+                END-IF
+                MOVE "Y" TO CYC-CHKPT-WAS-FOUND-SW
+                PERFORM 1320-READ-NEXT-CHKPT THRU 1320-EXIT
+                    UNTIL CYC-CHKPT-EOF
+                CLOSE CHKPT-FILE
+            END-IF.
+        1300-EXIT.
+            EXIT.
+
+        1310-INIT-CKPT-ENTRY.
+            MOVE ZERO TO CYC-RGN-TBL-LAST-CKPT (CYC-RGN-IDX).
+        1310-EXIT.
+            EXIT.
+
+        1320-READ-NEXT-CHKPT.
+            READ CHKPT-FILE
+                AT END
+                    SET CYC-CHKPT-EOF TO TRUE
+                    GO TO 1320-EXIT
+            END-READ.
+            PERFORM 1330-FIND-REGION-INDEX THRU 1330-EXIT.
+            IF CYC-RGN-FOUND-IDX > 0
+                IF CYC-CHKPT-CYCLE >
+                    CYC-RGN-TBL-LAST-CKPT (CYC-RGN-FOUND-IDX)
+                MOVE CYC-CHKPT-CYCLE TO
+                    CYC-RGN-TBL-LAST-CKPT (CYC-RGN-FOUND-IDX)
+                END-IF
+            END-IF.
+        1320-EXIT.
+            EXIT.
+
+        1330-FIND-REGION-INDEX.
+            MOVE ZERO TO CYC-RGN-FOUND-IDX.
+            PERFORM 1340-CHECK-REGION-ENTRY THRU 1340-EXIT
+                VARYING CYC-RGN-IDX FROM 1 BY 1
+                UNTIL CYC-RGN-IDX > CYC-RGN-ENTRY-COUNT
+                OR CYC-RGN-FOUND-IDX > 0.
+        1330-EXIT.
+            EXIT.
+
+        1340-CHECK-REGION-ENTRY.
+            IF CYC-CHKPT-REGION = CYC-RGN-TBL-CODE (CYC-RGN-IDX)
+                MOVE CYC-RGN-IDX TO CYC-RGN-FOUND-IDX
+            END-IF.
+        1340-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-VALIDATE-CYCLE-COUNT - THE CYCLE COUNT FOR A REGION MUST
+      * BE BETWEEN 1 AND 98.  A COUNT OF ZERO WOULD NEVER FIRE THE
+      * LOOP.  A COUNT OF 99 IS ALSO REJECTED, EVEN THOUGH CYC-I
+      * (PIC 99) CAN HOLD THE VALUE 99, BECAUSE THE FINAL
+      * ADD 1 TO CYC-I THAT DRIVES THE UNTIL TEST WOULD THEN WRAP
+      * CYC-I FROM 99 BACK TO 00, WHICH IS NEVER GREATER THAN THE
+      * CYCLE COUNT, LEAVING THE PERFORM UNTIL UNABLE TO GO TRUE
+      * AGAIN AND LOOPING FOREVER.  BOTH CONDITIONS ARE TREATED AS
+      * BAD CONTROL DATA AND ABEND THE RUN.
+      *-----------------------------------------------------------------
+        2000-VALIDATE-CYCLE-COUNT.
+            IF CYC-CYCLE-COUNT < 1 OR CYC-CYCLE-COUNT > 98
+                DISPLAY "REGION " CYC-CURRENT-REGION " CYCLE COUNT "
+                    CYC-CYCLE-COUNT " OUT OF RANGE - MUST BE 1 THRU 98"
+                GO TO 9000-ABEND-EXIT
+            END-IF.
+        2000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-PROCESS-REGION - GENERATE ONE REGIONS CYCLE SEQUENCE,
+      * RESUMING AFTER THAT REGIONS LAST CHECKPOINTED CYCLE.  EACH
+      * REGION STARTS A FRESH REPORT PAGE.
+      *-----------------------------------------------------------------
+        3000-PROCESS-REGION.
+            MOVE CYC-RGN-TBL-CODE (CYC-RGN-IDX) TO CYC-CURRENT-REGION.
+            MOVE CYC-RGN-TBL-COUNT (CYC-RGN-IDX) TO CYC-CYCLE-COUNT.
+            PERFORM 2000-VALIDATE-CYCLE-COUNT THRU 2000-EXIT.
+            COMPUTE CYC-I = CYC-RGN-TBL-LAST-CKPT (CYC-RGN-IDX) + 1.
+            MOVE 99 TO CYC-RPT-LINE-CTR.
+            PERFORM 4000-GENERATE-CYCLE THRU 4000-EXIT
+                UNTIL CYC-I > CYC-CYCLE-COUNT.
+            DISPLAY SPACE.
+        3000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 4000-GENERATE-CYCLE - PRODUCE ONE CYCLE NUMBER (WAS 01-LOOP)
+      *-----------------------------------------------------------------
+        4000-GENERATE-CYCLE.
+            MOVE CYC-I TO CYC-I-OUT.
+            DISPLAY FUNCTION TRIM(CYC-I-OUT) WITH NO ADVANCING.
+            IF CYC-I < CYC-CYCLE-COUNT
+                DISPLAY ", " WITH NO ADVANCING
+            END-IF.
+            MOVE SPACES TO CYCSEQ-RECORD.
+            MOVE CYC-CURRENT-REGION TO CYC-SEQ-REGION.
+            MOVE CYC-I TO CYC-SEQ-NUMBER.
+            WRITE CYCSEQ-RECORD.
+            MOVE CYC-I TO CYC-CKPT-SAVE.
+            ADD 1 TO CYC-I.
+            MOVE SPACES TO CHKPT-RECORD.
+            MOVE CYC-CURRENT-REGION TO CYC-CHKPT-REGION.
+            MOVE CYC-CKPT-SAVE TO CYC-CHKPT-CYCLE.
+            WRITE CHKPT-RECORD.
+            MOVE SPACES TO CYCQ-RECORD.
+            MOVE CYC-CURRENT-REGION TO CYC-Q-REGION.
+            MOVE CYC-CKPT-SAVE TO CYC-Q-NUMBER.
+            MOVE "R" TO CYC-Q-READY-CD.
+            WRITE CYCQ-RECORD.
+            MOVE FUNCTION CURRENT-DATE TO CYC-CURRENT-DATETIME.
+            MOVE SPACES TO AUDIT-RECORD.
+            MOVE CYC-RUN-DATE TO CYC-AUD-RUN-DATE.
+            MOVE CYC-CURRENT-REGION TO CYC-AUD-REGION.
+            MOVE CYC-CKPT-SAVE TO CYC-AUD-CYCLE.
+            MOVE CYC-CDT-TIME TO CYC-AUD-TIME.
+            WRITE AUDIT-RECORD.
+            PERFORM 4100-WRITE-REPORT-LINE THRU 4100-EXIT.
+        4000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 4100-WRITE-REPORT-LINE - WRITE ONE DETAIL LINE OF THE CYCLE
+      * SCHEDULE REPORT, STARTING A NEW PAGE (WITH HEADER) WHEN THE
+      * CURRENT PAGE IS FULL OR NO PAGE HAS BEEN STARTED YET.
+      *-----------------------------------------------------------------
+        4100-WRITE-REPORT-LINE.
+            IF CYC-RPT-PAGE-CTR = 0
+                    OR CYC-RPT-LINE-CTR >= CYC-RPT-LINES-PER-PAGE
+                PERFORM 4110-WRITE-REPORT-HEADER THRU 4110-EXIT
+            END-IF.
+            MOVE CYC-CKPT-SAVE TO CYC-RPT-CYCLE-OUT.
+            MOVE SPACES TO CYCRPT-RECORD.
+            MOVE SPACE TO CYC-RPT-CC.
+            STRING "     CYCLE " DELIMITED BY SIZE
+                   CYC-RPT-CYCLE-OUT DELIMITED BY SIZE
+            INTO CYC-RPT-DATA.
+            WRITE CYCRPT-RECORD.
+            ADD 1 TO CYC-RPT-LINE-CTR.
+        4100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 4110-WRITE-REPORT-HEADER - PAGE HEADER FOR THE CYCLE SCHEDULE
+      * REPORT: TITLE, REGION, RUN DATE, PAGE NUMBER, COLUMN HEADINGS.
+      *-----------------------------------------------------------------
+        4110-WRITE-REPORT-HEADER.
+            ADD 1 TO CYC-RPT-PAGE-CTR.
+            MOVE ZERO TO CYC-RPT-LINE-CTR.
+            MOVE CYC-RPT-PAGE-CTR TO CYC-RPT-PAGE-OUT.
+            MOVE SPACES TO CYCRPT-RECORD.
+            MOVE "1" TO CYC-RPT-CC.
+            STRING "CYCLE SCHEDULE REPORT   REGION " DELIMITED BY SIZE
+                   CYC-CURRENT-REGION DELIMITED BY SIZE
+                   "   RUN DATE " DELIMITED BY SIZE
+                   CYC-RPT-DATE-OUT  DELIMITED BY SIZE
+                   "   PAGE " DELIMITED BY SIZE
+                   CYC-RPT-PAGE-OUT DELIMITED BY SIZE
+            INTO CYC-RPT-DATA.
+            WRITE CYCRPT-RECORD.
+            MOVE SPACES TO CYCRPT-RECORD.
+            MOVE SPACE TO CYC-RPT-CC.
+            WRITE CYCRPT-RECORD.
+            MOVE SPACES TO CYCRPT-RECORD.
+            MOVE SPACE TO CYC-RPT-CC.
+            MOVE "     CYCLE NO." TO CYC-RPT-DATA.
+            WRITE CYCRPT-RECORD.
+            MOVE SPACES TO CYCRPT-RECORD.
+            MOVE SPACE TO CYC-RPT-CC.
+            MOVE "     ---------" TO CYC-RPT-DATA.
+            WRITE CYCRPT-RECORD.
+        4110-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 8000-TERMINATE-RUN - NORMAL END OF JOB.
+      *-----------------------------------------------------------------
+        8000-TERMINATE-RUN.
+            CLOSE CYCSEQ-FILE.
+            CLOSE CHKPT-FILE.
+            CLOSE AUDIT-FILE.
+            CLOSE CYCRPT-FILE.
+            CLOSE CYCQ-FILE.
+        8000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-ABEND-EXIT - COMMON ERROR EXIT FOR BAD CONTROL DATA
+      * OR FILE ERRORS ENCOUNTERED DURING THE RUN.
+      *-----------------------------------------------------------------
+        9000-ABEND-EXIT.
+            MOVE 16 TO RETURN-CODE.
+            STOP RUN.
+
+        END PROGRAM LOOP-1p5-NOADV-GOTO.
